@@ -12,16 +12,45 @@
            FILE STATUS IS ws-MachineFile-Status.
 
            SELECT TempMachineFile
-           ASSIGN TO 
+           ASSIGN TO
            "temp_machines.txt"
            ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL.
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ws-TempFile-Status.
 
            SELECT StoreFile
            ASSIGN TO "store.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS StoreMachineNum
+           FILE STATUS IS ws-StoreFile-Status.
+
+           SELECT AuditFile
+           ASSIGN TO "audit.txt"
            ORGANIZATION IS LINE SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
-           FILE STATUS IS ws-StoreFile-Status.
+           FILE STATUS IS ws-AuditFile-Status.
+
+           SELECT BulkImportFile
+           ASSIGN TO "bulk_import.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ws-BulkFile-Status.
+
+           SELECT CloseFile
+           ASSIGN TO "closeinfo.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ws-CloseFile-Status.
+
+           SELECT ExportFile
+           ASSIGN TO "finance_export.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ws-ExportFile-Status.
+
+           SELECT SortWorkFile
+           ASSIGN TO "sortwork.tmp".
 
        DATA DIVISION.
        FILE SECTION.
@@ -32,7 +61,8 @@
            05 MachineManu PIC X(10).
            05 MachineUsername PIC X(20).
            05 MachineSpec PIC X(50).
-       
+           05 MachineStatus PIC X(10).
+
        FD StoreFile.
        01 StoreRecord.
            05 StoreMachineNum PIC X9(10).
@@ -40,6 +70,7 @@
            05 StoreMachineManu PIC X(10).
            05 StoreMachineUsername PIC X(20).
            05 StoreMachineSpec PIC X(50).
+           05 StoreMachineStatus PIC X(10).
 
        FD TempMachineFile.
        01 TempMachineRecord.
@@ -48,39 +79,125 @@
            05 TempMachineManu PIC X(10).
            05 TempMachineUsername PIC X(20).
            05 TempMachineSpec PIC X(50).
-       
+           05 TempMachineStatus PIC X(10).
+
+       FD AuditFile.
+       01 AuditRecord.
+           05 AuditDate PIC 9(8).
+           05 AuditAction PIC X(10).
+           05 AuditMachineNum PIC X9(10).
+           05 AuditUsername PIC X(20).
+           05 AuditOldTyp PIC X(10).
+           05 AuditOldManu PIC X(10).
+           05 AuditOldUsername PIC X(20).
+           05 AuditOldSpec PIC X(50).
+           05 AuditNewTyp PIC X(10).
+           05 AuditNewManu PIC X(10).
+           05 AuditNewUsername PIC X(20).
+           05 AuditNewSpec PIC X(50).
+
+       FD BulkImportFile.
+       01 BulkImportRecord PIC X(120).
+
+       FD CloseFile.
+       01 CloseRecord.
+           05 CloseDate PIC 9(8).
+           05 CloseMachineCount PIC 9(7).
+           05 CloseStoreCount PIC 9(7).
+
+       FD ExportFile.
+       01 ExportRecord.
+           05 ExportMachineNum PIC X9(10).
+           05 ExportMachineTyp PIC X(10).
+           05 ExportMachineManu PIC X(10).
+           05 ExportMachineUsername PIC X(20).
+           05 ExportMachineSpec PIC X(50).
+
+       SD SortWorkFile.
+       01 SortWorkRecord.
+           05 SortMachineNum PIC X9(10).
+           05 SortMachineTyp PIC X(10).
+           05 SortMachineManu PIC X(10).
+           05 SortMachineUsername PIC X(20).
+           05 SortMachineSpec PIC X(50).
+           05 SortMachineStatus PIC X(10).
+
        WORKING-STORAGE SECTION.
        01 ws-StoreFile-Status PIC 99.
-       01 ws-MachineFile-Status PIC 99. 
-       01 ws-MenuOption PIC 9.
+       01 ws-MachineFile-Status PIC 99.
+       01 ws-TempFile-Status PIC 99.
+       01 ws-AuditFile-Status PIC 99.
+       01 ws-AuditDate PIC 9(8).
+       01 ws-Audit-Action PIC X(10).
+       01 ws-Audit-MachineNum PIC 9(10).
+       01 ws-Audit-Username PIC X(20).
+       01 ws-Audit-OldTyp PIC X(10).
+       01 ws-Audit-OldManu PIC X(10).
+       01 ws-Audit-OldUsername PIC X(20).
+       01 ws-Audit-OldSpec PIC X(50).
+       01 ws-Audit-NewTyp PIC X(10).
+       01 ws-Audit-NewManu PIC X(10).
+       01 ws-Audit-NewUsername PIC X(20).
+       01 ws-Audit-NewSpec PIC X(50).
+       01 ws-BulkFile-Status PIC 99.
+       01 ws-Bulk-Line PIC X(120).
+       01 ws-Bulk-NumText PIC X(10).
+       01 ws-Bulk-ImportedCount PIC 9(5) VALUE 0.
+       01 ws-Bulk-SkippedCount PIC 9(5) VALUE 0.
+       01 ws-MenuOption PIC 99.
        01 ws-MachineNumber PIC 9(10) VALUE 0.
-       01 ws-MachineIndex PIC 9(10) VALUE 1.
-       01 ws-MachineList.
-           05 ws-MachineNum PIC 9(10) OCCURS 100 TIMES.
        01 Username PIC X(20).
        01 ws-MachineSpec PIC X(50).
        01 ws-MachineTyp PIC X(10).
+           88 ws-Valid-MachineTyp VALUES "LAPTOP" "DESKTOP" "TABLET"
+            "SERVER" "PRINTER".
        01 ws-MachineManu PIC X(10).
+           88 ws-Valid-MachineManu VALUES "DELL" "HP" "LENOVO" "APPLE"
+            "ASUS".
+       01 ws-Valid-Flag PIC X(01).
+       01 ws-Found-Flag PIC X(01) VALUE "N".
+       01 ws-Report-PrevManu PIC X(10).
+       01 ws-Report-PrevTyp PIC X(10).
+       01 ws-Report-GroupCount PIC 9(5) VALUE 0.
+       01 ws-Report-GrandTotal PIC 9(5) VALUE 0.
+       01 ws-Report-FirstRow PIC X(01) VALUE "Y".
+       01 ws-AutoAssign-Flag PIC X(01).
+       01 ws-Highest-MachineNum PIC 9(10) VALUE 0.
+       01 ws-MachineStatus PIC X(10).
+       01 ws-CloseFile-Status PIC 99.
+       01 ws-ExportFile-Status PIC 99.
+       01 ws-Close-Today PIC 9(8).
+       01 ws-Close-MachineCount PIC 9(7) VALUE 0.
+       01 ws-Close-StoreCount PIC 9(7) VALUE 0.
+       01 ws-Close-AddCount PIC 9(7) VALUE 0.
+       01 ws-Close-DeleteCount PIC 9(7) VALUE 0.
+       01 ws-Close-ExpectMachine PIC 9(7) VALUE 0.
+       01 ws-Close-ExpectStore PIC 9(7) VALUE 0.
+       01 ws-Close-PrevMachineCount PIC 9(7) VALUE 0.
+       01 ws-Close-PrevStoreCount PIC 9(7) VALUE 0.
+       01 ws-Close-PrevCloseDate PIC 9(8) VALUE 0.
 
        PROCEDURE DIVISION.
-           PERFORM InitializeFile
-           OPEN INPUT MachineFile
-             CLOSE MachineFile.
-       
+           PERFORM InitializeFile.
+
        InitializeFile.
-           OPEN OUTPUT MachineFile
-           MOVE "Num" TO MachineNum
-           MOVE "Typ" TO MachineTyp
-           MOVE "Manufacture" TO MachineManu
-           MOVE "Username" TO MachineUsername
-           MOVE "Spec" TO MachineSpec
-           WRITE MachineRecord
-           CLOSE MachineFile
-           OPEN EXTEND MachineFile.
+           OPEN INPUT MachineFile
+           IF ws-MachineFile-Status EQUAL 35
+              CLOSE MachineFile
+              OPEN OUTPUT MachineFile
+              MOVE "Num" TO MachineNum
+              MOVE "Typ" TO MachineTyp
+              MOVE "Manufacture" TO MachineManu
+              MOVE "Username" TO MachineUsername
+              MOVE "Spec" TO MachineSpec
+              MOVE "Status" TO MachineStatus
+              WRITE MachineRecord
+           END-IF
+           CLOSE MachineFile.
 
 
        Begin.
-           PERFORM DisplayMenu UNTIL ws-MenuOption = 5
+           PERFORM DisplayMenu UNTIL ws-MenuOption = 13
            STOP RUN.
 
        DisplayMenu.
@@ -89,7 +206,15 @@
            DISPLAY "2. List Machine Numbers"
            DISPLAY "3. Delete Machine Number"
            DISPLAY "4. Search Machine Number"
-           DISPLAY "5. Exit"
+           DISPLAY "5. Update Machine Information"
+           DISPLAY "6. Reconciliation Report"
+           DISPLAY "7. Bulk Import Machines"
+           DISPLAY "8. Inventory Report"
+           DISPLAY "9. List Machines by Username"
+           DISPLAY "10. Change Machine Status"
+           DISPLAY "11. Daily Closing Check"
+           DISPLAY "12. Export Machines for Finance System"
+           DISPLAY "13. Exit"
            ACCEPT ws-MenuOption
            PERFORM MenuAction.
 
@@ -102,21 +227,56 @@
            WHEN 3
             PERFORM DeleteMachine
            WHEN 4
-            PERFORM SearchMachine  
+            PERFORM SearchMachine
            WHEN 5
+            PERFORM UpdateMachine
+           WHEN 6
+            PERFORM ReconciliationReport
+           WHEN 7
+            PERFORM BulkImportMachines
+           WHEN 8
+            PERFORM InventoryReport
+           WHEN 9
+            PERFORM ListMachinesByUsername
+           WHEN 10
+            PERFORM ChangeMachineStatus
+           WHEN 11
+            PERFORM DailyClosingCheck
+           WHEN 12
+            PERFORM ExportMachinesForFinance
+           WHEN 13
             EXIT PROGRAM
+           WHEN OTHER
+            DISPLAY "Invalid option. Please try again."
+            PERFORM DisplayMenu
        END-EVALUATE.
        
 
        AddMachine.
-       
-           DISPLAY "Enter Machine Number to add: "
-           ACCEPT ws-MachineNumber
-           IF ws-MachineNumber LESS THAN 1 OR ws-MachineNumber GREATER 
+
+           DISPLAY "Auto-assign next Machine Number? (Y/N): "
+           ACCEPT ws-AutoAssign-Flag
+           IF ws-AutoAssign-Flag EQUAL "Y" OR ws-AutoAssign-Flag
+            EQUAL "y"
+              PERFORM AssignNextMachineNumber
+              DISPLAY "Assigned Machine Number: " ws-MachineNumber
+           ELSE
+              DISPLAY "Enter Machine Number to add: "
+              ACCEPT ws-MachineNumber
+           END-IF.
+
+           IF ws-MachineNumber LESS THAN 1 OR ws-MachineNumber GREATER
            THAN 999999999
            DISPLAY "Invalid Machine Number. Please enter a number betwe"
            "en 1 and 999999999."
-           GO TO DisplayMenu 
+           GO TO DisplayMenu
+           END-IF.
+
+           PERFORM CheckDuplicateMachineNumber
+           IF ws-Found-Flag EQUAL "Y"
+           DISPLAY "Machine Number already in use. Please enter a diffe"
+           "rent number."
+           GO TO DisplayMenu
            END-IF.
 
            DISPLAY "Enter Username: "
@@ -127,19 +287,31 @@
            GO TO DisplayMenu
            END-IF. 
 
-           DISPLAY "Enter Machine Type: "
-           ACCEPT ws-MachineTyp
-           IF ws-MachineTyp EQUAL SPACES
-           DISPLAY "Machine Type cannot be empty."
-           GO TO DisplayMenu
-           END-IF.
+           MOVE "N" TO ws-Valid-Flag
+           PERFORM UNTIL ws-Valid-Flag EQUAL "Y"
+              DISPLAY "Enter Machine Type (LAPTOP, DESKTOP, TABLET, SER"
+              "VER, PRINTER): "
+              ACCEPT ws-MachineTyp
+              IF ws-Valid-MachineTyp
+                 MOVE "Y" TO ws-Valid-Flag
+              ELSE
+                 DISPLAY "Invalid Machine Type. Choose from the listed"
+                 " values."
+              END-IF
+           END-PERFORM.
 
-           DISPLAY "Enter Machine Manufacturer: "
-           ACCEPT ws-MachineManu
-           IF ws-MachineManu EQUAL SPACES
-           DISPLAY "Machine Manufacturer cannot be empty."
-           GO TO DisplayMenu
-           END-IF.
+           MOVE "N" TO ws-Valid-Flag
+           PERFORM UNTIL ws-Valid-Flag EQUAL "Y"
+              DISPLAY "Enter Machine Manufacturer (DELL, HP, LENOVO, AP"
+              "PLE, ASUS): "
+              ACCEPT ws-MachineManu
+              IF ws-Valid-MachineManu
+                 MOVE "Y" TO ws-Valid-Flag
+              ELSE
+                 DISPLAY "Invalid Machine Manufacturer. Choose from the"
+                 " listed values."
+              END-IF
+           END-PERFORM.
 
            DISPLAY "Enter Machine Specifications: "
            ACCEPT ws-MachineSpec 
@@ -149,87 +321,530 @@
             GO TO DisplayMenu
            END-IF.
 
+           MOVE "ACTIVE" TO ws-MachineStatus
            PERFORM AppendMachineToFile
            CLOSE MachineFile
-           ADD 1 TO ws-MachineIndex
-           PERFORM CopyToStoreFile 
+           PERFORM CopyToStoreFile
+
+           MOVE "ADD" TO ws-Audit-Action
+           MOVE ws-MachineNumber TO ws-Audit-MachineNum
+           MOVE Username TO ws-Audit-Username
+           MOVE SPACES TO ws-Audit-OldTyp
+           MOVE SPACES TO ws-Audit-OldManu
+           MOVE SPACES TO ws-Audit-OldUsername
+           MOVE SPACES TO ws-Audit-OldSpec
+           MOVE ws-MachineTyp TO ws-Audit-NewTyp
+           MOVE ws-MachineManu TO ws-Audit-NewManu
+           MOVE Username TO ws-Audit-NewUsername
+           MOVE ws-MachineSpec TO ws-Audit-NewSpec
+           PERFORM WriteAuditRecord
+
            PERFORM DisplayMenu.
 
        CheckMachineNumbers.
-           OPEN INPUT StoreFile 
-           READ StoreFile  INTO StoreRecord 
+           OPEN INPUT StoreFile
+           READ StoreFile NEXT INTO StoreRecord
            AT END
               DISPLAY "No machine numbers stored yet."
            NOT AT END
-           PERFORM UNTIL ws-StoreFile-Status = 10
-             DISPLAY "Machine Number: " StoreMachineNum 
-             READ StoreFile  INTO StoreRecord 
-             AT END
-           MOVE 10 TO ws-StoreFile-Status
-             END-PERFORM
-           CLOSE StoreFile 
+              PERFORM UNTIL ws-StoreFile-Status = 10
+                DISPLAY "Machine Number: " StoreMachineNum
+                 " Status: " StoreMachineStatus
+                READ StoreFile NEXT INTO StoreRecord
+                   AT END
+                      MOVE 10 TO ws-StoreFile-Status
+              END-PERFORM
+           END-READ
+           CLOSE StoreFile
            PERFORM DisplayMenu.
 
        DeleteMachine.
            DISPLAY "Enter username to delete: "
-           ACCEPT Username  
-           OPEN INPUT StoreFile
-           OPEN OUTPUT TempMachineFile
-           READ StoreFile INTO StoreRecord
-           AT END
+           ACCEPT Username
+           OPEN I-O StoreFile
+           IF ws-StoreFile-Status EQUAL 35
               DISPLAY "No machine numbers stored yet."
-           NOT AT END
-               PERFORM UNTIL ws-MachineIndex > 100
-                   IF StoreMachineUsername NOT EQUAL TO Username  
-                         MOVE StoreMachineNum TO TempMachineNum
-                         MOVE StoreMachineTyp TO TempMachineTyp
-                         MOVE StoreMachineManu TO TempMachineManu
-                         MOVE StoreMachineUsername TO
-                          TempMachineUsername
-                         OF TempMachineRecord
-                         MOVE StoreMachineSpec TO TempMachineSpec 
-                         OF TempMachineRecord
-                         WRITE TempMachineRecord
-                   END-IF 
-                   READ StoreFile INTO StoreRecord
-                      AT END
-                          EXIT PERFORM 
-               END-PERFORM
-           CLOSE StoreFile 
-           CLOSE TempMachineFile
+           ELSE
+              READ StoreFile NEXT INTO StoreRecord
+              AT END
+                 MOVE 10 TO ws-StoreFile-Status
+              END-READ
+              PERFORM UNTIL ws-StoreFile-Status = 10
+                 IF StoreMachineUsername EQUAL TO Username
+                    MOVE "DELETE" TO ws-Audit-Action
+                    MOVE StoreMachineNum TO ws-Audit-MachineNum
+                    MOVE StoreMachineUsername TO ws-Audit-Username
+                    MOVE StoreMachineTyp TO ws-Audit-OldTyp
+                    MOVE StoreMachineManu TO ws-Audit-OldManu
+                    MOVE StoreMachineUsername TO ws-Audit-OldUsername
+                    MOVE StoreMachineSpec TO ws-Audit-OldSpec
+                    MOVE SPACES TO ws-Audit-NewTyp
+                    MOVE SPACES TO ws-Audit-NewManu
+                    MOVE SPACES TO ws-Audit-NewUsername
+                    MOVE SPACES TO ws-Audit-NewSpec
+                    PERFORM WriteAuditRecord
+                    DELETE StoreFile RECORD
+                 END-IF
+                 READ StoreFile NEXT INTO StoreRecord
+                    AT END
+                       MOVE 10 TO ws-StoreFile-Status
+              END-PERFORM
+           END-IF
+           CLOSE StoreFile
            PERFORM DisplayMenu.
-        
+
         SearchMachine.
            DISPLAY "Enter Machine Number to search: "
-           ACCEPT ws-MachineNumber 
-           OPEN INPUT StoreFile 
-           READ StoreFile  INTO StoreRecord 
-               AT END
-            DISPLAY "No machine numbers stored yet."
-               NOT AT END
-            PERFORM UNTIL ws-MachineIndex > 100
-                IF StoreMachineNum  EQUAL TO ws-MachineNumber 
-                    DISPLAY "Machine Number found: " StoreMachineNum 
+           ACCEPT ws-MachineNumber
+           OPEN INPUT StoreFile
+           IF ws-StoreFile-Status EQUAL 35
+              DISPLAY "No machine numbers stored yet."
+           ELSE
+              MOVE ws-MachineNumber TO StoreMachineNum
+              READ StoreFile INTO StoreRecord
+                 INVALID KEY
+                    DISPLAY "Machine Number not found."
+                 NOT INVALID KEY
+                    DISPLAY "Machine Number found: " StoreMachineNum
+                    DISPLAY "Machine Type: " StoreMachineTyp
+                    DISPLAY "Machine Manufacturer: " StoreMachineManu
+                    DISPLAY "Machine Username: " StoreMachineUsername
+                    DISPLAY "Machine Specifications: " StoreMachineSpec
+                    DISPLAY "Machine Status: " StoreMachineStatus
+              END-READ
+           END-IF
+           CLOSE StoreFile
+           PERFORM DisplayMenu.
+
+       ListMachinesByUsername.
+           DISPLAY "Enter Username to search: "
+           ACCEPT Username
+           MOVE "N" TO ws-Found-Flag
+           OPEN INPUT StoreFile
+           READ StoreFile NEXT INTO StoreRecord
+           AT END
+              DISPLAY "No machine numbers stored yet."
+           NOT AT END
+              PERFORM UNTIL ws-StoreFile-Status = 10
+                 IF StoreMachineUsername EQUAL TO Username
+                    MOVE "Y" TO ws-Found-Flag
+                    DISPLAY "Machine Number: " StoreMachineNum
                     DISPLAY "Machine Type: " StoreMachineTyp
                     DISPLAY "Machine Manufacturer: " StoreMachineManu
                     DISPLAY "Machine Username: " StoreMachineUsername
                     DISPLAY "Machine Specifications: " StoreMachineSpec
-                    EXIT PERFORM
-                END-IF 
-                READ StoreFile INTO StoreRecord 
+                    DISPLAY "Machine Status: " StoreMachineStatus
+                 END-IF
+                 READ StoreFile NEXT INTO StoreRecord
                     AT END
-                        DISPLAY "Machine Number not found."
-                        EXIT PERFORM 
+                       MOVE 10 TO ws-StoreFile-Status
               END-PERFORM
-            CLOSE StoreFile 
-            PERFORM DisplayMenu.
-                       
-       
+              IF ws-Found-Flag EQUAL "N"
+                 DISPLAY "No machines found for that username."
+              END-IF
+           END-READ
+           CLOSE StoreFile
+           PERFORM DisplayMenu.
+
+       UpdateMachine.
+           DISPLAY "Enter Machine Number to update: "
+           ACCEPT ws-MachineNumber
+           OPEN I-O StoreFile
+           IF ws-StoreFile-Status EQUAL 35
+              DISPLAY "No machine numbers stored yet."
+           ELSE
+              MOVE ws-MachineNumber TO StoreMachineNum
+              READ StoreFile INTO StoreRecord
+                 INVALID KEY
+                    DISPLAY "Machine Number not found."
+                 NOT INVALID KEY
+                    DISPLAY "Machine Number found: " StoreMachineNum
+                    DISPLAY "Current Machine Type: " StoreMachineTyp
+                    DISPLAY "Current Machine Manufacturer: "
+                     StoreMachineManu
+                    DISPLAY "Current Machine Username: "
+                     StoreMachineUsername
+                    DISPLAY "Current Machine Specifications: "
+                     StoreMachineSpec
+                    DISPLAY "Current Machine Status: "
+                     StoreMachineStatus
+                    PERFORM PromptUpdatedMachineFields
+                    REWRITE StoreRecord
+              END-READ
+           END-IF
+           CLOSE StoreFile
+           PERFORM DisplayMenu.
+
+       PromptUpdatedMachineFields.
+           MOVE "N" TO ws-Valid-Flag
+           PERFORM UNTIL ws-Valid-Flag EQUAL "Y"
+              DISPLAY "Enter new Machine Type (LAPTOP, DESKTOP, TABLET,"
+              " SERVER, PRINTER; leave blank to keep current): "
+              ACCEPT ws-MachineTyp
+              IF ws-MachineTyp EQUAL SPACES
+                 MOVE "Y" TO ws-Valid-Flag
+              ELSE
+                 IF ws-Valid-MachineTyp
+                    MOVE ws-MachineTyp TO StoreMachineTyp
+                    MOVE "Y" TO ws-Valid-Flag
+                 ELSE
+                    DISPLAY "Invalid Machine Type. Choose from the list"
+                    "ed values."
+                 END-IF
+              END-IF
+           END-PERFORM
+
+           MOVE "N" TO ws-Valid-Flag
+           PERFORM UNTIL ws-Valid-Flag EQUAL "Y"
+              DISPLAY "Enter new Machine Manufacturer (DELL, HP, LENOVO"
+              ", APPLE, ASUS; leave blank to keep current): "
+              ACCEPT ws-MachineManu
+              IF ws-MachineManu EQUAL SPACES
+                 MOVE "Y" TO ws-Valid-Flag
+              ELSE
+                 IF ws-Valid-MachineManu
+                    MOVE ws-MachineManu TO StoreMachineManu
+                    MOVE "Y" TO ws-Valid-Flag
+                 ELSE
+                    DISPLAY "Invalid Machine Manufacturer. Choose from "
+                    "the listed values."
+                 END-IF
+              END-IF
+           END-PERFORM
+
+           DISPLAY "Enter new Username (leave blank to keep current): "
+           ACCEPT Username
+           IF Username NOT EQUAL SPACES
+              MOVE Username TO StoreMachineUsername
+           END-IF
+
+           DISPLAY "Enter new Machine Specifications (leave blank to k"
+           "eep current): "
+           ACCEPT ws-MachineSpec
+           IF ws-MachineSpec NOT EQUAL SPACES
+              MOVE ws-MachineSpec TO StoreMachineSpec
+           END-IF.
+
+       ChangeMachineStatus.
+           DISPLAY "Enter Machine Number to change status: "
+           ACCEPT ws-MachineNumber
+           OPEN I-O StoreFile
+           IF ws-StoreFile-Status EQUAL 35
+              DISPLAY "No machine numbers stored yet."
+           ELSE
+              MOVE ws-MachineNumber TO StoreMachineNum
+              READ StoreFile INTO StoreRecord
+                 INVALID KEY
+                    DISPLAY "Machine Number not found."
+                 NOT INVALID KEY
+                    DISPLAY "Machine Number found: " StoreMachineNum
+                    DISPLAY "Current Status: " StoreMachineStatus
+                    PERFORM PromptNewMachineStatus
+                    MOVE ws-MachineStatus TO StoreMachineStatus
+                    REWRITE StoreRecord
+              END-READ
+           END-IF
+           CLOSE StoreFile
+           PERFORM DisplayMenu.
+
+       PromptNewMachineStatus.
+           DISPLAY "Enter new Status (ACTIVE, RETIRED, REPAIR, LOANED):"
+           ACCEPT ws-MachineStatus
+           IF ws-MachineStatus NOT EQUAL "ACTIVE" AND
+            ws-MachineStatus NOT EQUAL "RETIRED" AND
+            ws-MachineStatus NOT EQUAL "REPAIR" AND
+            ws-MachineStatus NOT EQUAL "LOANED"
+              DISPLAY "Invalid status. Keeping current status."
+              MOVE StoreMachineStatus TO ws-MachineStatus
+           END-IF.
+
+       CheckDuplicateMachineNumber.
+           MOVE "N" TO ws-Found-Flag
+           OPEN INPUT StoreFile
+           IF ws-StoreFile-Status NOT EQUAL 35
+              MOVE ws-MachineNumber TO StoreMachineNum
+              READ StoreFile INTO StoreRecord
+                 INVALID KEY
+                    MOVE "N" TO ws-Found-Flag
+                 NOT INVALID KEY
+                    MOVE "Y" TO ws-Found-Flag
+              END-READ
+           END-IF
+           CLOSE StoreFile.
+
+       AssignNextMachineNumber.
+           MOVE 0 TO ws-Highest-MachineNum
+           OPEN INPUT StoreFile
+           READ StoreFile NEXT INTO StoreRecord
+           NOT AT END
+              PERFORM UNTIL ws-StoreFile-Status = 10
+                 IF StoreMachineNum GREATER THAN ws-Highest-MachineNum
+                    MOVE StoreMachineNum TO ws-Highest-MachineNum
+                 END-IF
+                 READ StoreFile NEXT INTO StoreRecord
+                    AT END
+                       MOVE 10 TO ws-StoreFile-Status
+              END-PERFORM
+           END-READ
+           CLOSE StoreFile
+           OPEN INPUT MachineFile
+           READ MachineFile INTO MachineRecord
+           READ MachineFile INTO MachineRecord
+           NOT AT END
+              PERFORM UNTIL ws-MachineFile-Status = 10
+                 IF MachineNum GREATER THAN ws-Highest-MachineNum
+                    MOVE MachineNum TO ws-Highest-MachineNum
+                 END-IF
+                 READ MachineFile INTO MachineRecord
+                    AT END
+                       MOVE 10 TO ws-MachineFile-Status
+              END-PERFORM
+           END-READ
+           CLOSE MachineFile
+           ADD 1 TO ws-Highest-MachineNum GIVING ws-MachineNumber.
+
+       BulkImportMachines.
+           MOVE 0 TO ws-Bulk-ImportedCount
+           MOVE 0 TO ws-Bulk-SkippedCount
+           OPEN INPUT BulkImportFile
+           IF ws-BulkFile-Status EQUAL 35
+              DISPLAY "bulk_import.txt not found. Nothing imported."
+           ELSE
+              READ BulkImportFile INTO ws-Bulk-Line
+              AT END
+                 DISPLAY "bulk_import.txt has no data rows."
+              NOT AT END
+                 PERFORM UNTIL ws-BulkFile-Status = 10
+                    PERFORM ProcessBulkImportLine
+                    READ BulkImportFile INTO ws-Bulk-Line
+                       AT END
+                          MOVE 10 TO ws-BulkFile-Status
+                 END-PERFORM
+              END-READ
+              CLOSE BulkImportFile
+              DISPLAY "Bulk import complete: " ws-Bulk-ImportedCount
+               " imported, " ws-Bulk-SkippedCount " skipped."
+           END-IF
+           PERFORM DisplayMenu.
+
+       ProcessBulkImportLine.
+           MOVE SPACES TO ws-Bulk-NumText ws-MachineTyp ws-MachineManu
+            Username ws-MachineSpec
+           UNSTRING ws-Bulk-Line DELIMITED BY ","
+              INTO ws-Bulk-NumText ws-MachineTyp ws-MachineManu
+               Username ws-MachineSpec
+           END-UNSTRING
+
+           IF FUNCTION TRIM(ws-Bulk-NumText) IS NOT NUMERIC
+              DISPLAY "  Skipped (invalid machine number): "
+               ws-Bulk-Line
+              ADD 1 TO ws-Bulk-SkippedCount
+           ELSE
+              MOVE FUNCTION NUMVAL(ws-Bulk-NumText) TO ws-MachineNumber
+              IF ws-MachineNumber LESS THAN 1 OR ws-MachineNumber
+               GREATER THAN 999999999
+                 DISPLAY "  Skipped (machine number out of range): "
+                  ws-Bulk-Line
+                 ADD 1 TO ws-Bulk-SkippedCount
+              ELSE
+                 IF ws-MachineTyp EQUAL SPACES OR
+                  ws-MachineManu EQUAL SPACES OR
+                  Username EQUAL SPACES OR
+                  ws-MachineSpec EQUAL SPACES
+                    DISPLAY "  Skipped (blank field): " ws-Bulk-Line
+                    ADD 1 TO ws-Bulk-SkippedCount
+                 ELSE
+                    IF NOT ws-Valid-MachineTyp
+                       DISPLAY "  Skipped (invalid machine type): "
+                        ws-Bulk-Line
+                       ADD 1 TO ws-Bulk-SkippedCount
+                    ELSE
+                       IF NOT ws-Valid-MachineManu
+                          DISPLAY "  Skipped (invalid machine manufactu"
+                          "rer): " ws-Bulk-Line
+                          ADD 1 TO ws-Bulk-SkippedCount
+                       ELSE
+                          PERFORM CheckDuplicateMachineNumber
+                          IF ws-Found-Flag EQUAL "Y"
+                             DISPLAY "  Skipped (duplicate machine numb"
+                             "er): " ws-Bulk-Line
+                             ADD 1 TO ws-Bulk-SkippedCount
+                          ELSE
+                             MOVE "ACTIVE" TO ws-MachineStatus
+                             PERFORM AppendMachineToFile
+                             PERFORM CopyToStoreFile
+
+                             MOVE "ADD" TO ws-Audit-Action
+                             MOVE ws-MachineNumber TO
+                              ws-Audit-MachineNum
+                             MOVE Username TO ws-Audit-Username
+                             MOVE SPACES TO ws-Audit-OldTyp
+                             MOVE SPACES TO ws-Audit-OldManu
+                             MOVE SPACES TO ws-Audit-OldUsername
+                             MOVE SPACES TO ws-Audit-OldSpec
+                             MOVE ws-MachineTyp TO ws-Audit-NewTyp
+                             MOVE ws-MachineManu TO ws-Audit-NewManu
+                             MOVE Username TO ws-Audit-NewUsername
+                             MOVE ws-MachineSpec TO ws-Audit-NewSpec
+                             PERFORM WriteAuditRecord
+
+                             ADD 1 TO ws-Bulk-ImportedCount
+                          END-IF
+                       END-IF
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+       InventoryReport.
+           MOVE 0 TO ws-Report-GrandTotal
+           MOVE 0 TO ws-Report-GroupCount
+           MOVE SPACES TO ws-Report-PrevManu
+           MOVE SPACES TO ws-Report-PrevTyp
+           MOVE "Y" TO ws-Report-FirstRow
+           DISPLAY "Inventory Report by Manufacturer and Type"
+           SORT SortWorkFile ON ASCENDING KEY SortMachineManu
+            SortMachineTyp
+              USING StoreFile
+              GIVING TempMachineFile
+           OPEN INPUT TempMachineFile
+           READ TempMachineFile INTO TempMachineRecord
+           AT END
+              DISPLAY "No machine numbers stored yet."
+           NOT AT END
+              PERFORM UNTIL ws-TempFile-Status = 10
+                 PERFORM ProcessInventoryReportRow
+                 READ TempMachineFile INTO TempMachineRecord
+                    AT END
+                       MOVE 10 TO ws-TempFile-Status
+              END-PERFORM
+              PERFORM DisplayInventoryGroupSubtotal
+              DISPLAY "Grand Total Machines: " ws-Report-GrandTotal
+           END-READ
+           CLOSE TempMachineFile
+           PERFORM DisplayMenu.
+
+       ProcessInventoryReportRow.
+           IF ws-Report-FirstRow EQUAL "Y"
+              MOVE TempMachineManu TO ws-Report-PrevManu
+              MOVE TempMachineTyp TO ws-Report-PrevTyp
+              MOVE "N" TO ws-Report-FirstRow
+              DISPLAY "Manufacturer: " TempMachineManu " Type: "
+               TempMachineTyp
+           ELSE
+              IF TempMachineManu NOT EQUAL ws-Report-PrevManu OR
+               TempMachineTyp NOT EQUAL ws-Report-PrevTyp
+                 PERFORM DisplayInventoryGroupSubtotal
+                 MOVE TempMachineManu TO ws-Report-PrevManu
+                 MOVE TempMachineTyp TO ws-Report-PrevTyp
+                 DISPLAY "Manufacturer: " TempMachineManu " Type: "
+                  TempMachineTyp
+              END-IF
+           END-IF
+           ADD 1 TO ws-Report-GroupCount
+           ADD 1 TO ws-Report-GrandTotal.
+
+       DisplayInventoryGroupSubtotal.
+           DISPLAY "  Subtotal: " ws-Report-GroupCount
+           MOVE 0 TO ws-Report-GroupCount.
+
+       ReconciliationReport.
+           DISPLAY "Reconciliation Report: machines.txt vs store.txt"
+           DISPLAY "In machines.txt but missing from store.txt:"
+           OPEN INPUT MachineFile
+           READ MachineFile INTO MachineRecord
+           READ MachineFile INTO MachineRecord
+           AT END
+              DISPLAY "  (none - machines.txt has no data rows)"
+           NOT AT END
+              PERFORM UNTIL ws-MachineFile-Status = 10
+                 PERFORM FindMachineNumInStoreFile
+                 IF ws-Found-Flag EQUAL "N"
+                    DISPLAY "  Machine Number: " MachineNum
+                 END-IF
+                 READ MachineFile INTO MachineRecord
+                    AT END
+                       MOVE 10 TO ws-MachineFile-Status
+              END-PERFORM
+           END-READ
+           CLOSE MachineFile
+
+           DISPLAY "In store.txt but missing from machines.txt:"
+           OPEN INPUT StoreFile
+           READ StoreFile NEXT INTO StoreRecord
+           AT END
+              DISPLAY "  (none - store.txt has no data rows)"
+           NOT AT END
+              PERFORM UNTIL ws-StoreFile-Status = 10
+                 PERFORM FindStoreMachineNumInMachineFile
+                 IF ws-Found-Flag EQUAL "N"
+                    DISPLAY "  Machine Number: " StoreMachineNum
+                 END-IF
+                 READ StoreFile NEXT INTO StoreRecord
+                    AT END
+                       MOVE 10 TO ws-StoreFile-Status
+              END-PERFORM
+           END-READ
+           CLOSE StoreFile
+           PERFORM DisplayMenu.
+
+       FindMachineNumInStoreFile.
+           MOVE "N" TO ws-Found-Flag
+           OPEN INPUT StoreFile
+           IF ws-StoreFile-Status NOT EQUAL 35
+              MOVE MachineNum TO StoreMachineNum
+              READ StoreFile INTO StoreRecord
+                 INVALID KEY
+                    MOVE "N" TO ws-Found-Flag
+                 NOT INVALID KEY
+                    MOVE "Y" TO ws-Found-Flag
+              END-READ
+           END-IF
+           CLOSE StoreFile.
+
+       FindStoreMachineNumInMachineFile.
+           MOVE "N" TO ws-Found-Flag
+           OPEN INPUT MachineFile
+           READ MachineFile INTO MachineRecord
+           READ MachineFile INTO MachineRecord
+           NOT AT END
+              PERFORM UNTIL ws-MachineFile-Status = 10 OR
+               ws-Found-Flag EQUAL "Y"
+                 IF MachineNum EQUAL StoreMachineNum
+                    MOVE "Y" TO ws-Found-Flag
+                 END-IF
+                 READ MachineFile INTO MachineRecord
+                    AT END
+                       MOVE 10 TO ws-MachineFile-Status
+              END-PERFORM
+           END-READ
+           CLOSE MachineFile.
+
+       WriteAuditRecord.
+           OPEN EXTEND AuditFile
+           IF ws-AuditFile-Status EQUAL 35
+              OPEN OUTPUT AuditFile
+           END-IF
+           ACCEPT ws-AuditDate FROM DATE YYYYMMDD
+           MOVE ws-AuditDate TO AuditDate
+           MOVE ws-Audit-Action TO AuditAction
+           MOVE ws-Audit-MachineNum TO AuditMachineNum
+           MOVE ws-Audit-Username TO AuditUsername
+           MOVE ws-Audit-OldTyp TO AuditOldTyp
+           MOVE ws-Audit-OldManu TO AuditOldManu
+           MOVE ws-Audit-OldUsername TO AuditOldUsername
+           MOVE ws-Audit-OldSpec TO AuditOldSpec
+           MOVE ws-Audit-NewTyp TO AuditNewTyp
+           MOVE ws-Audit-NewManu TO AuditNewManu
+           MOVE ws-Audit-NewUsername TO AuditNewUsername
+           MOVE ws-Audit-NewSpec TO AuditNewSpec
+           WRITE AuditRecord
+           CLOSE AuditFile.
+
        AppendMachineToFile.
-           IF ws-MachineIndex EQUAL 1
+           OPEN EXTEND MachineFile
+           IF ws-MachineFile-Status EQUAL 35
               OPEN OUTPUT MachineFile
-           ELSE
-              OPEN EXTEND MachineFile
            END-IF
 
            MOVE ws-MachineNumber TO MachineNum
@@ -237,36 +852,171 @@
            MOVE ws-MachineSpec  TO MachineSpec OF MachineRecord
            MOVE ws-MachineTyp TO MachineTyp OF MachineRecord
            MOVE ws-MachineManu TO MachineManu OF MachineRecord
+           MOVE ws-MachineStatus TO MachineStatus OF MachineRecord
            WRITE MachineRecord
            CLOSE MachineFile.
        
        CopyToStoreFile.
            OPEN INPUT MachineFile
-           OPEN EXTEND  StoreFile
+           OPEN I-O StoreFile
+           IF ws-StoreFile-Status EQUAL 35
+              OPEN OUTPUT StoreFile
+           END-IF
            READ MachineFile INTO MachineRecord
            AT END
               DISPLAY "No machine numbers stored yet."
            NOT AT END
-              PERFORM UNTIL ws-MachineIndex > 100
+              PERFORM UNTIL ws-MachineFile-Status = 10
                 IF MachineNum EQUAL TO ws-MachineNumber
                 MOVE MachineNum TO StoreMachineNum
                 MOVE MachineTyp TO StoreMachineTyp
                 MOVE MachineManu TO StoreMachineManu
                 MOVE MachineUsername TO StoreMachineUsername
                 MOVE MachineSpec TO StoreMachineSpec
+                MOVE MachineStatus TO StoreMachineStatus
                 WRITE StoreRecord FROM MachineRecord
-             EXIT PERFORM
-             END-IF 
+                MOVE 10 TO ws-MachineFile-Status
+             ELSE
              READ MachineFile INTO MachineRecord
                 AT END
-                    EXIT PERFORM
+                    MOVE 10 TO ws-MachineFile-Status
+             END-READ
+             END-IF
             END-PERFORM
-           CLOSE MachineFile 
+           END-READ
+           CLOSE MachineFile
            CLOSE StoreFile.
 
-  
-           COMPUTE ws-MachineIndex = ws-MachineIndex + 1 ON SIZE ERROR
-           DISPLAY "Error: Overflow occurred when incrementing"
-           "ws-MachineIndex."
-           STOP RUN
-           END-COMPUTE.
+       DailyClosingCheck.
+           DISPLAY "Daily Closing Check"
+           ACCEPT ws-Close-Today FROM DATE YYYYMMDD
+           MOVE 0 TO ws-Close-MachineCount
+           MOVE 0 TO ws-Close-StoreCount
+           MOVE 0 TO ws-Close-AddCount
+           MOVE 0 TO ws-Close-DeleteCount
+
+           OPEN INPUT MachineFile
+           IF ws-MachineFile-Status NOT EQUAL 35
+              READ MachineFile INTO MachineRecord
+              READ MachineFile INTO MachineRecord
+              NOT AT END
+                 PERFORM UNTIL ws-MachineFile-Status = 10
+                    ADD 1 TO ws-Close-MachineCount
+                    READ MachineFile INTO MachineRecord
+                       AT END
+                          MOVE 10 TO ws-MachineFile-Status
+                 END-PERFORM
+           END-IF
+           CLOSE MachineFile
+
+           OPEN INPUT StoreFile
+           IF ws-StoreFile-Status NOT EQUAL 35
+              READ StoreFile NEXT INTO StoreRecord
+              NOT AT END
+                 PERFORM UNTIL ws-StoreFile-Status = 10
+                    ADD 1 TO ws-Close-StoreCount
+                    READ StoreFile NEXT INTO StoreRecord
+                       AT END
+                          MOVE 10 TO ws-StoreFile-Status
+                 END-PERFORM
+           END-IF
+           CLOSE StoreFile
+
+           OPEN INPUT AuditFile
+           IF ws-AuditFile-Status NOT EQUAL 35
+              READ AuditFile INTO AuditRecord
+              NOT AT END
+                 PERFORM UNTIL ws-AuditFile-Status = 10
+                    IF AuditDate EQUAL ws-Close-Today
+                       IF AuditAction EQUAL "ADD"
+                          ADD 1 TO ws-Close-AddCount
+                       END-IF
+                       IF AuditAction EQUAL "DELETE"
+                          ADD 1 TO ws-Close-DeleteCount
+                       END-IF
+                    END-IF
+                    READ AuditFile INTO AuditRecord
+                       AT END
+                          MOVE 10 TO ws-AuditFile-Status
+                 END-PERFORM
+           END-IF
+           CLOSE AuditFile
+
+           DISPLAY "Machines on file: " ws-Close-MachineCount
+           DISPLAY "Store records on file: " ws-Close-StoreCount
+           DISPLAY "Adds logged today: " ws-Close-AddCount
+           DISPLAY "Deletes logged today: " ws-Close-DeleteCount
+
+           OPEN INPUT CloseFile
+           IF ws-CloseFile-Status EQUAL 35
+              DISPLAY "No previous close on file. Recording today's cou"
+              "nts as the baseline."
+              CLOSE CloseFile
+           ELSE
+              READ CloseFile INTO CloseRecord
+              MOVE CloseDate TO ws-Close-PrevCloseDate
+              MOVE CloseMachineCount TO ws-Close-PrevMachineCount
+              MOVE CloseStoreCount TO ws-Close-PrevStoreCount
+              CLOSE CloseFile
+
+              IF ws-Close-PrevCloseDate EQUAL ws-Close-Today
+                 DISPLAY "Today's close was already recorded earlier; s"
+                 "kipping duplicate reconciliation check."
+              ELSE
+                 ADD ws-Close-PrevMachineCount ws-Close-AddCount GIVING
+                  ws-Close-ExpectMachine
+                 ADD ws-Close-PrevStoreCount ws-Close-AddCount GIVING
+                  ws-Close-ExpectStore
+                 SUBTRACT ws-Close-DeleteCount FROM ws-Close-ExpectStore
+
+                 IF ws-Close-MachineCount NOT EQUAL
+                  ws-Close-ExpectMachine OR ws-Close-StoreCount NOT
+                  EQUAL ws-Close-ExpectStore
+                    DISPLAY "DAY FLAGGED BAD: record counts do not reco"
+                    "ncile with today's logged adds/deletes."
+                    DISPLAY "Expected machines.txt count: "
+                     ws-Close-ExpectMachine " Actual: "
+                     ws-Close-MachineCount
+                    DISPLAY "Expected store.txt count: "
+                     ws-Close-ExpectStore " Actual: "
+                     ws-Close-StoreCount
+                 ELSE
+                    DISPLAY "Day closes clean: counts reconcile with to"
+                    "day's logged adds/deletes."
+                 END-IF
+              END-IF
+           END-IF
+
+           OPEN OUTPUT CloseFile
+           MOVE ws-Close-Today TO CloseDate
+           MOVE ws-Close-MachineCount TO CloseMachineCount
+           MOVE ws-Close-StoreCount TO CloseStoreCount
+           WRITE CloseRecord
+           CLOSE CloseFile
+           PERFORM DisplayMenu.
+
+       ExportMachinesForFinance.
+           OPEN INPUT StoreFile
+           OPEN OUTPUT ExportFile
+           IF ws-StoreFile-Status EQUAL 35
+              DISPLAY "No machine numbers stored yet."
+           ELSE
+              READ StoreFile NEXT INTO StoreRecord
+              NOT AT END
+                 PERFORM UNTIL ws-StoreFile-Status = 10
+                    MOVE StoreMachineNum TO ExportMachineNum
+                    MOVE StoreMachineTyp TO ExportMachineTyp
+                    MOVE StoreMachineManu TO ExportMachineManu
+                    MOVE StoreMachineUsername TO ExportMachineUsername
+                    MOVE StoreMachineSpec TO ExportMachineSpec
+                    WRITE ExportRecord
+                    READ StoreFile NEXT INTO StoreRecord
+                       AT END
+                          MOVE 10 TO ws-StoreFile-Status
+                 END-PERFORM
+              END-READ
+              DISPLAY "Export complete: finance_export.txt written."
+           END-IF
+           CLOSE StoreFile
+           CLOSE ExportFile
+           PERFORM DisplayMenu.
